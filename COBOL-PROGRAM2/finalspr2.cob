@@ -5,9 +5,36 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT GSYSTEM-OUT ASSIGN TO "GSYS-OUT.DAT"
+           SELECT GSYSTEM-OUT ASSIGN TO WS-OUTPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT GSYS-CSV ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL GSYS-INPUT ASSIGN TO "GSYS-IN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT OPTIONAL GSYS-PERCENT ASSIGN TO "GSYS-PCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PCT-FILE-STATUS.
+
+           SELECT OPTIONAL GSYS-RESTART ASSIGN TO "GSYS-RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT OPTIONAL GSYS-YRLVL ASSIGN TO "GSYS-YRLVL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YRLVL-FILE-STATUS.
+
+           SELECT OPTIONAL GSYS-TERM ASSIGN TO "GSYS-TERM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TERM-FILE-STATUS.
+
+           SELECT OPTIONAL GSYS-HIST ASSIGN TO "GSYS-HIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GSYSTEM-OUT
@@ -15,7 +42,128 @@
            DATA RECORD IS PRINT-REC.
        01  PRINT-REC PIC X(250).
 
+       FD  GSYS-CSV
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-CSV-REC.
+       01  GSYS-CSV-REC PIC X(200).
+
+       FD  GSYS-INPUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-INPUT-REC.
+       01  GSYS-INPUT-REC PIC X(80).
+
+       FD  GSYS-PERCENT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-PERCENT-REC.
+       01  GSYS-PERCENT-REC PIC X(30).
+
+       FD  GSYS-RESTART
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-RESTART-REC.
+       01  GSYS-RESTART-REC PIC X(120).
+
+       FD  GSYS-YRLVL
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-YRLVL-REC.
+       01  GSYS-YRLVL-REC PIC X(15).
+
+       FD  GSYS-TERM
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-TERM-REC.
+       01  GSYS-TERM-REC PIC X(10).
+
+       FD  GSYS-HIST
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSYS-HIST-REC.
+       01  GSYS-HIST-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-BATCH-CONTROLS.
+           02 WS-INPUT-FILE-STATUS    PIC XX      VALUE SPACES.
+           02 WS-BATCH-MODE-SW        PIC X       VALUE "N".
+              88 WS-BATCH-MODE                    VALUE "Y".
+           02 WS-INPUT-EOF-SW         PIC X       VALUE "N".
+              88 WS-INPUT-EOF                     VALUE "Y".
+           02 WS-BATCH-YSUB-STR       PIC X(02)   VALUE SPACES.
+           02 WS-BATCH-PRELIM-STR     PIC X(10)   VALUE SPACES.
+           02 WS-BATCH-MIDTERM-STR    PIC X(10)   VALUE SPACES.
+           02 WS-BATCH-FINAL-STR      PIC X(10)   VALUE SPACES.
+           02 WS-BATCH-SECTION-STR    PIC X(10)   VALUE SPACES.
+
+       01  WS-WEIGHT-CONTROLS.
+           02 WS-PCT-FILE-STATUS      PIC XX      VALUE SPACES.
+           02 WS-WEIGHT-PRELIM        PIC 9(03)   VALUE 1.
+           02 WS-WEIGHT-MIDTERM       PIC 9(03)   VALUE 1.
+           02 WS-WEIGHT-FINAL         PIC 9(03)   VALUE 1.
+           02 WS-WEIGHT-TOTAL         PIC 9(03)   VALUE 3.
+           02 WS-WEIGHT-PRELIM-STR    PIC X(10)   VALUE SPACES.
+           02 WS-WEIGHT-MIDTERM-STR   PIC X(10)   VALUE SPACES.
+           02 WS-WEIGHT-FINAL-STR     PIC X(10)   VALUE SPACES.
+           02 WS-WEIGHT-PROMPT-SW     PIC X       VALUE "N".
+              88 WS-WEIGHT-USE-DEFAULT            VALUE "Y".
+
+       01  WS-RESUME-CONTROLS.
+           02 WS-RESTART-FILE-STATUS  PIC XX      VALUE SPACES.
+           02 WS-RESUME-SW            PIC X       VALUE "N".
+              88 WS-RESUMING                      VALUE "Y".
+           02 WS-RESUME-ANSWER        PIC X       VALUE "N".
+           02 WS-CKPT-BATCH-COUNT     PIC 9(05)   VALUE 0.
+           02 WS-CKPT-YSUB            PIC 9       VALUE 1.
+           02 WS-CKPT-STUDENT-IDX     PIC 9(03)   VALUE 0.
+           02 WS-CKPT-YIDX            PIC 9       VALUE 1.
+           02 WS-CKPT-SKIP-IDX        PIC 9(05)   VALUE 0.
+           02 WS-CKPT-BATCH-SKIP      PIC 9(05)   VALUE 0.
+
+       01  WS-YRLVL-CONTROLS.
+           02 WS-YRLVL-FILE-STATUS    PIC XX      VALUE SPACES.
+           02 WS-YEAR-COUNT           PIC 9       VALUE 4.
+
+       01  WS-TERM-CONTROLS.
+           02 WS-TERM-FILE-STATUS     PIC XX      VALUE SPACES.
+           02 WS-TERM-CODE            PIC X(10)   VALUE SPACES.
+           02 WS-OUTPUT-FILENAME      PIC X(30)   VALUE SPACES.
+           02 WS-CSV-FILENAME         PIC X(30)   VALUE SPACES.
+
+       01  WS-HIST-CONTROLS.
+           02 WS-HIST-FILE-STATUS     PIC XX      VALUE SPACES.
+           02 WS-HIST-EOF-SW          PIC X       VALUE "N".
+              88 WS-HIST-EOF                      VALUE "Y".
+           02 WS-PRIOR-FOUND-SW       PIC X       VALUE "N".
+              88 WS-PRIOR-FOUND                   VALUE "Y".
+           02 WS-PRIOR-TERM-CODE      PIC X(10)   VALUE SPACES.
+           02 WS-PRIOR-STUDENTS       PIC 9(05)   VALUE 0.
+           02 WS-PRIOR-PASSED         PIC 9(05)   VALUE 0.
+           02 WS-PRIOR-FAILED         PIC 9(05)   VALUE 0.
+           02 WS-PRIOR-AVERAGE        PIC 999V99  VALUE 0.
+           02 WS-TREND-STUDENTS-DIFF  PIC S9(05)  VALUE 0.
+           02 WS-TREND-AVERAGE-DIFF   PIC S999V99 VALUE 0.
+           02 WS-GRAND-SUM-AVERAGE    PIC 9(07)V99 VALUE 0.
+           02 WS-GRAND-AVERAGE        PIC 999V99  VALUE 0.
+           02 WS-GRAND-AVERAGE-OUT    PIC ZZ9.99.
+
+       01  WS-HIST-FIELDS.
+           02 WS-HIST-TERM-STR        PIC X(10)   VALUE SPACES.
+           02 WS-HIST-STUDENTS-STR    PIC X(10)   VALUE SPACES.
+           02 WS-HIST-PASSED-STR      PIC X(10)   VALUE SPACES.
+           02 WS-HIST-FAILED-STR      PIC X(10)   VALUE SPACES.
+           02 WS-HIST-AVERAGE-STR     PIC X(10)   VALUE SPACES.
+
+       01  WS-CKPT-FIELDS.
+           02 WS-CKPT-TAG             PIC X(01)   VALUE SPACES.
+           02 WS-CKPT-F2              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F3              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F4              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F5              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F6              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F7              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F8              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F9              PIC X(20)   VALUE SPACES.
+           02 WS-CKPT-F10             PIC X(20)   VALUE SPACES.
+       01  WS-CKPT-SUM-FIELDS.
+           02 WS-CKPT-PRELIM-OUT      PIC ZZZZZ9.99.
+           02 WS-CKPT-MIDTERM-OUT     PIC ZZZZZ9.99.
+           02 WS-CKPT-FINAL-OUT       PIC ZZZZZ9.99.
+           02 WS-CKPT-AVG-OUT         PIC ZZZZZ9.99.
        01  HEADER1.
            02 FILLER PIC X(50) VALUE SPACES.
            02 FILLER PIC X(22) VALUE "POLYTECHNIC UNIVERSITY".
@@ -28,6 +176,38 @@
            02 FILLER PIC X(61) VALUE SPACES.
            02 FILLER PIC X(25) VALUE "STUDENT GRADING SYSTEM".
 
+       01  HEADER-TERM-LINE.
+           02 FILLER       PIC X(58) VALUE SPACES.
+           02 FILLER       PIC X(6)  VALUE "TERM: ".
+           02 TERM-CODE-OUT PIC X(10).
+
+       01  TREND-LINE-1.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(60) VALUE
+               "Trend vs. prior archived term:".
+
+       01  DISPLAY-TREND-DETAIL.
+           02 FILLER             PIC X(10) VALUE SPACES.
+           02 FILLER             PIC X(14) VALUE "Prior term ".
+           02 TREND-PRIOR-TERM-OUT PIC X(10).
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 FILLER             PIC X(18) VALUE "Students then ".
+           02 TREND-PRIOR-STUDENTS-OUT PIC ZZ9.
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 FILLER             PIC X(18) VALUE "Change ".
+           02 TREND-STUDENTS-DIFF-OUT PIC -ZZ9.
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 FILLER             PIC X(16) VALUE "Avg then ".
+           02 TREND-PRIOR-AVG-OUT PIC ZZ9.99.
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 FILLER             PIC X(16) VALUE "Avg change ".
+           02 TREND-AVG-DIFF-OUT PIC -ZZ9.99.
+
+       01  TREND-NONE-LINE.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(45) VALUE
+               "No prior archived term available for trend.".
+
        01  C-HEADERS-ROW1.
            02 FILLER PIC X(5)  VALUE SPACES.
            02 FILLER PIC X(15) VALUE "YEAR LEVEL".
@@ -91,10 +271,12 @@
            02 TOT-FAILED       PIC ZZ9.
 
        01  YEAR-NAME-TABLE.
-           02 YEAR-NAME-VALUE OCCURS 4 PIC X(15).
+           02 YEAR-NAME-VALUE OCCURS 1 TO 9 TIMES
+                 DEPENDING ON WS-YEAR-COUNT PIC X(15).
 
        01  YEAR-LEVEL-TABLE.
-           02 YEAR-ENTRY OCCURS 4.
+           02 YEAR-ENTRY OCCURS 1 TO 9 TIMES
+                 DEPENDING ON WS-YEAR-COUNT.
               03 YEAR-NAME    PIC X(15).
               03 STUDENTS     PIC 9(3)      VALUE 0.
               03 SUM-PRELIM   PIC 9(6)V99   VALUE 0.
@@ -110,10 +292,127 @@
            02 WS-GRADE-FIELDS-FINAL    PIC 999V99  VALUE 0.
            02 WS-GRADE-FIELDS-AVG      PIC 999V99  VALUE 0.
            02 WS-GRADE-FIELDS-TEMP     PIC 999V99  VALUE 0.
+           02 WS-GRADE-SIGNED-TEMP     PIC S999V99 VALUE 0.
+
+       01  WS-STUDENT-IDENTITY.
+           02 WS-STUDENT-ID       PIC X(09)   VALUE SPACES.
+           02 WS-STUDENT-NAME     PIC X(20)   VALUE SPACES.
+           02 WS-STUDENT-SECTION  PIC X(10)   VALUE SPACES.
+
+       01  WS-STUDENT-DETAIL-COUNT  PIC 9(4)  VALUE 0.
+       01  WS-STUDENT-DETAIL-SUB    PIC 9(4)  VALUE 0.
+
+       01  STUDENT-DETAIL-TABLE.
+           02 STUDENT-DETAIL-ENTRY OCCURS 1000.
+              03 SD-YEAR-SUB      PIC 9.
+              03 SD-ID            PIC X(09).
+              03 SD-NAME          PIC X(20).
+              03 SD-SECTION       PIC X(10).
+              03 SD-PRELIM        PIC 999V99.
+              03 SD-MIDTERM       PIC 999V99.
+              03 SD-FINAL         PIC 999V99.
+              03 SD-AVG           PIC 999V99.
+              03 SD-STATUS        PIC X(04).
+
+       01  DISPLAY-STUDENT-DETAILS.
+           02 FILLER              PIC X(10) VALUE SPACES.
+           02 SD-ID-OUT           PIC X(09).
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-NAME-OUT         PIC X(20).
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-SECTION-OUT      PIC X(10).
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-PRELIM-OUT       PIC ZZ9.99.
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-MIDTERM-OUT      PIC ZZ9.99.
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-FINAL-OUT        PIC ZZ9.99.
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-AVG-OUT          PIC ZZ9.99.
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 SD-STATUS-OUT       PIC X(04).
+
+       01  SECTION-TOTALS-TABLE.
+           02 SEC-ENTRY OCCURS 20 TIMES.
+              03 SEC-NAME          PIC X(10) VALUE SPACES.
+              03 SEC-COUNT         PIC 9(3)      VALUE 0.
+              03 SEC-SUM-PRELIM    PIC 9(6)V99   VALUE 0.
+              03 SEC-SUM-MIDTERM   PIC 9(6)V99   VALUE 0.
+              03 SEC-SUM-FINAL     PIC 9(6)V99   VALUE 0.
+              03 SEC-SUM-AVERAGE   PIC 9(6)V99   VALUE 0.
+              03 SEC-PASS-COUNT    PIC 9(3)      VALUE 0.
+              03 SEC-FAIL-COUNT    PIC 9(3)      VALUE 0.
+
+       01  WS-SECTION-COUNT        PIC 9(2)  VALUE 0.
+       01  WS-SECTION-SUB          PIC 9(2)  VALUE 0.
+       01  WS-SECTION-FOUND-SW     PIC X     VALUE "N".
+           88 WS-SECTION-FOUND               VALUE "Y".
+       01  WS-SECTION-AVG-FIELDS.
+           02 WS-SEC-PRELIM-AVG    PIC 999V99  VALUE 0.
+           02 WS-SEC-MIDTERM-AVG   PIC 999V99  VALUE 0.
+           02 WS-SEC-FINAL-AVG     PIC 999V99  VALUE 0.
+           02 WS-SEC-AVERAGE-AVG   PIC 999V99  VALUE 0.
+
+       01  WS-CSV-LINE             PIC X(200)  VALUE SPACES.
+
+       01  DISPLAY-SECTION-LINE.
+           02 FILLER               PIC X(10) VALUE SPACES.
+           02 FILLER               PIC X(08) VALUE "Section ".
+           02 SEC-NAME-OUT         PIC X(10).
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-STUDENTS-OUT     PIC ZZ9.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-PRELIM-OUT       PIC ZZ9.99.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-MIDTERM-OUT      PIC ZZ9.99.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-FINAL-OUT        PIC ZZ9.99.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-AVG-OUT          PIC ZZ9.99.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-PASSED-OUT       PIC ZZ9.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 SEC-FAILED-OUT       PIC ZZ9.
+
+       01  WS-HONOR-FIELDS.
+           02 WS-HONOR-SUB         PIC 9(4)  VALUE 0.
+           02 WS-HONOR-COUNT       PIC 9(4)  VALUE 0.
+           02 WS-HONOR-TIER-SW     PIC X     VALUE SPACES.
+              88 WS-HONOR-PRESIDENT          VALUE "P".
+              88 WS-HONOR-DEAN                VALUE "D".
+
+       01  HONOR-ROLL-TITLE.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "HONOR ROLL".
+
+       01  HONOR-ROLL-TIER-HEADING.
+           02 FILLER           PIC X(10) VALUE SPACES.
+           02 HONOR-TIER-OUT   PIC X(40) VALUE SPACES.
+
+       01  HONOR-ROLL-NONE-LINE.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "No qualifiers.".
+
+       01  DISPLAY-HONOR-LINE.
+           02 FILLER               PIC X(14) VALUE SPACES.
+           02 HONOR-ID-OUT         PIC X(09).
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 HONOR-NAME-OUT       PIC X(20).
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 HONOR-YEAR-OUT       PIC X(15).
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 HONOR-SECTION-OUT    PIC X(10).
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 HONOR-AVG-OUT        PIC ZZ9.99.
 
        01  WS-GRADE-INPUT-STRING.
            02 WS-GRADE-INPUT-STR       PIC X(10)   VALUE SPACES.
 
+       01  WS-GRADE-VALIDATION.
+           02 WS-GRADE-VALID-SW        PIC X       VALUE "N".
+              88 WS-GRADE-IS-VALID                 VALUE "Y".
+           02 WS-NUMVAL-RC             PIC S9(4)   VALUE 0.
+
        01  WS-GRADE-AVERAGES.
            02 WS-PRELIM-AVG       PIC 999V99  VALUE 0.
            02 WS-MIDTERM-AVG      PIC 999V99  VALUE 0.
@@ -138,31 +437,482 @@
 
        PROCEDURE DIVISION.
            PERFORM INIT-YEAR-NAMES.
+           PERFORM DETERMINE-RUN-MODE.
+           PERFORM INIT-TERM-CODE.
+           PERFORM INIT-WEIGHTS.
+           PERFORM CHECK-FOR-RESUME.
            PERFORM COLLECT-DATA.
+           PERFORM COMPUTE-GRAND-AVERAGE.
+           PERFORM LOAD-PRIOR-TERM-HISTORY.
            OPEN OUTPUT GSYSTEM-OUT.
+           OPEN OUTPUT GSYS-CSV.
            PERFORM WRITE-HEADERS.
+           PERFORM WRITE-CSV-HEADER.
            PERFORM WRITE-DETAIL-LINES.
            PERFORM WRITE-TOTAL-LINE.
+           PERFORM WRITE-CSV-TOTAL-LINE.
+           PERFORM WRITE-TREND-LINE.
+           PERFORM WRITE-HONOR-ROLL.
            CLOSE GSYSTEM-OUT.
+           CLOSE GSYS-CSV.
+           PERFORM APPEND-TERM-HISTORY.
+           PERFORM CLEAR-CHECKPOINT.
            STOP RUN.
 
        INIT-YEAR-NAMES.
-           MOVE "Freshmen       " TO YEAR-NAME-VALUE(1)
-           MOVE "Sophomore      " TO YEAR-NAME-VALUE(2)
-           MOVE "Junior         " TO YEAR-NAME-VALUE(3)
-           MOVE "Senior         " TO YEAR-NAME-VALUE(4)
-           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+           OPEN INPUT GSYS-YRLVL.
+           IF WS-YRLVL-FILE-STATUS = "00"
+               MOVE 0 TO WS-YEAR-COUNT
+               PERFORM UNTIL WS-INPUT-EOF OR WS-YEAR-COUNT = 9
+                   READ GSYS-YRLVL INTO GSYS-YRLVL-REC
+                       AT END
+                           SET WS-INPUT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-YEAR-COUNT
+                           MOVE GSYS-YRLVL-REC
+                               TO YEAR-NAME-VALUE(WS-YEAR-COUNT)
+                   END-READ
+               END-PERFORM
+               MOVE "N" TO WS-INPUT-EOF-SW
+               CLOSE GSYS-YRLVL
+               IF WS-YEAR-COUNT = 0
+                   PERFORM SET-DEFAULT-YEAR-NAMES
+               END-IF
+           ELSE
+               PERFORM SET-DEFAULT-YEAR-NAMES
+           END-IF.
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > WS-YEAR-COUNT
                MOVE YEAR-NAME-VALUE(Y-SUB) TO YEAR-NAME(Y-SUB)
            END-PERFORM.
 
+       SET-DEFAULT-YEAR-NAMES.
+           MOVE 4 TO WS-YEAR-COUNT.
+           MOVE "Freshmen       " TO YEAR-NAME-VALUE(1).
+           MOVE "Sophomore      " TO YEAR-NAME-VALUE(2).
+           MOVE "Junior         " TO YEAR-NAME-VALUE(3).
+           MOVE "Senior         " TO YEAR-NAME-VALUE(4).
+
+       DETERMINE-RUN-MODE.
+           OPEN INPUT GSYS-INPUT.
+           IF WS-INPUT-FILE-STATUS = "00"
+               SET WS-BATCH-MODE TO TRUE
+           END-IF.
+
+       INIT-TERM-CODE.
+           OPEN INPUT GSYS-TERM.
+           IF WS-TERM-FILE-STATUS = "00"
+               READ GSYS-TERM INTO GSYS-TERM-REC
+               MOVE GSYS-TERM-REC TO WS-TERM-CODE
+               CLOSE GSYS-TERM
+           ELSE
+               IF WS-BATCH-MODE
+                   CONTINUE
+               ELSE
+                   DISPLAY BLANK-SCREEN-DEF
+                   DISPLAY "Enter term/semester code (e.g. 2026-1S):"
+                       LINE 3 COLUMN 10
+                   ACCEPT WS-TERM-CODE LINE 4 COLUMN 10
+               END-IF
+           END-IF.
+           IF WS-TERM-CODE = SPACES
+               MOVE "UNSPEC" TO WS-TERM-CODE
+           END-IF.
+           PERFORM BUILD-OUTPUT-FILENAMES.
+
+       BUILD-OUTPUT-FILENAMES.
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           STRING "GSYS-" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TERM-CODE) DELIMITED BY SIZE
+                   "-OUT.DAT" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+           END-STRING.
+           MOVE SPACES TO WS-CSV-FILENAME.
+           STRING "GSYS-" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TERM-CODE) DELIMITED BY SIZE
+                   "-OUT.CSV" DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME
+           END-STRING.
+
+       INIT-WEIGHTS.
+           OPEN INPUT GSYS-PERCENT.
+           IF WS-PCT-FILE-STATUS = "00"
+               READ GSYS-PERCENT INTO GSYS-PERCENT-REC
+               UNSTRING GSYS-PERCENT-REC DELIMITED BY ","
+                   INTO WS-WEIGHT-PRELIM-STR, WS-WEIGHT-MIDTERM-STR,
+                        WS-WEIGHT-FINAL-STR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(WS-WEIGHT-PRELIM-STR)
+                   TO WS-WEIGHT-PRELIM
+               MOVE FUNCTION NUMVAL(WS-WEIGHT-MIDTERM-STR)
+                   TO WS-WEIGHT-MIDTERM
+               MOVE FUNCTION NUMVAL(WS-WEIGHT-FINAL-STR)
+                   TO WS-WEIGHT-FINAL
+               CLOSE GSYS-PERCENT
+           ELSE
+               IF WS-BATCH-MODE
+                   CONTINUE
+               ELSE
+                   DISPLAY BLANK-SCREEN-DEF
+                   DISPLAY "No weighting file found."
+                       LINE 3 COLUMN 10
+                   DISPLAY "Enter Prelim/Midterm/Final weights"
+                       LINE 4 COLUMN 10
+                   DISPLAY "(e.g. 30 30 40, or 1 1 1 for a flat avg):"
+                       LINE 5 COLUMN 10
+                   DISPLAY "Prelim weight: " LINE 7 COLUMN 10
+                   ACCEPT WS-WEIGHT-PRELIM LINE 7 COLUMN 26
+                   DISPLAY "Midterm weight: " LINE 8 COLUMN 10
+                   ACCEPT WS-WEIGHT-MIDTERM LINE 8 COLUMN 26
+                   DISPLAY "Final weight: " LINE 9 COLUMN 10
+                   ACCEPT WS-WEIGHT-FINAL LINE 9 COLUMN 26
+               END-IF
+           END-IF.
+           COMPUTE WS-WEIGHT-TOTAL = WS-WEIGHT-PRELIM +
+                   WS-WEIGHT-MIDTERM + WS-WEIGHT-FINAL.
+           IF WS-WEIGHT-TOTAL = 0
+               MOVE 1 TO WS-WEIGHT-PRELIM WS-WEIGHT-MIDTERM
+                         WS-WEIGHT-FINAL
+               MOVE 3 TO WS-WEIGHT-TOTAL
+           END-IF.
+
+       CHECK-FOR-RESUME.
+           OPEN INPUT GSYS-RESTART.
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ GSYS-RESTART INTO GSYS-RESTART-REC
+                   AT END
+                       SET WS-INPUT-EOF TO TRUE
+               END-READ
+               CLOSE GSYS-RESTART
+               IF WS-INPUT-EOF
+                   MOVE "N" TO WS-INPUT-EOF-SW
+               ELSE
+                   IF WS-BATCH-MODE
+                       SET WS-RESUMING TO TRUE
+                   ELSE
+                       DISPLAY BLANK-SCREEN-DEF
+                       DISPLAY "A checkpoint from an interrupted run"
+                           LINE 3 COLUMN 10
+                       DISPLAY "was found."
+                           LINE 3 COLUMN 49
+                       DISPLAY "Resume from the checkpoint? (Y/N): "
+                           LINE 4 COLUMN 10
+                       ACCEPT WS-RESUME-ANSWER LINE 4 COLUMN 46
+                       IF WS-RESUME-ANSWER = "Y"
+                               OR WS-RESUME-ANSWER = "y"
+                           SET WS-RESUMING TO TRUE
+                       END-IF
+                   END-IF
+                   IF WS-RESUMING
+                       OPEN INPUT GSYS-RESTART
+                       PERFORM RESTORE-CHECKPOINT
+                       CLOSE GSYS-RESTART
+                   END-IF
+               END-IF
+           END-IF.
+
+       RESTORE-CHECKPOINT.
+           PERFORM UNTIL WS-INPUT-EOF
+               READ GSYS-RESTART INTO GSYS-RESTART-REC
+                   AT END
+                       SET WS-INPUT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-CHECKPOINT-RECORD
+               END-READ
+           END-PERFORM.
+           MOVE "N" TO WS-INPUT-EOF-SW.
+
+       APPLY-CHECKPOINT-RECORD.
+           UNSTRING GSYS-RESTART-REC DELIMITED BY ","
+               INTO WS-CKPT-TAG, WS-CKPT-F2, WS-CKPT-F3, WS-CKPT-F4,
+                    WS-CKPT-F5, WS-CKPT-F6, WS-CKPT-F7, WS-CKPT-F8,
+                    WS-CKPT-F9, WS-CKPT-F10
+           END-UNSTRING.
+           EVALUATE WS-CKPT-TAG
+               WHEN "H"
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F2)
+                       TO WS-CKPT-BATCH-COUNT
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F3) TO WS-CKPT-YSUB
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F4)
+                       TO WS-CKPT-STUDENT-IDX
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F5)
+                       TO WS-STUDENT-DETAIL-COUNT
+               WHEN "Y"
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F2) TO WS-CKPT-YIDX
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F3)
+                       TO STUDENTS(WS-CKPT-YIDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F4)
+                       TO SUM-PRELIM(WS-CKPT-YIDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F5)
+                       TO SUM-MIDTERM(WS-CKPT-YIDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F6)
+                       TO SUM-FINAL(WS-CKPT-YIDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F7)
+                       TO SUM-AVERAGE(WS-CKPT-YIDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F8)
+                       TO PASS-COUNT(WS-CKPT-YIDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F9)
+                       TO FAIL-COUNT(WS-CKPT-YIDX)
+               WHEN "D"
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F2) TO WS-CKPT-YIDX
+                   ADD 1 TO WS-CKPT-SKIP-IDX
+                   MOVE WS-CKPT-YIDX
+                       TO SD-YEAR-SUB(WS-CKPT-SKIP-IDX)
+                   MOVE WS-CKPT-F3  TO SD-ID(WS-CKPT-SKIP-IDX)
+                   MOVE WS-CKPT-F4  TO SD-NAME(WS-CKPT-SKIP-IDX)
+                   MOVE WS-CKPT-F5  TO SD-SECTION(WS-CKPT-SKIP-IDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F6)
+                       TO SD-PRELIM(WS-CKPT-SKIP-IDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F7)
+                       TO SD-MIDTERM(WS-CKPT-SKIP-IDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F8)
+                       TO SD-FINAL(WS-CKPT-SKIP-IDX)
+                   MOVE FUNCTION NUMVAL(WS-CKPT-F9)
+                       TO SD-AVG(WS-CKPT-SKIP-IDX)
+                   MOVE WS-CKPT-F10 TO SD-STATUS(WS-CKPT-SKIP-IDX)
+           END-EVALUATE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT GSYS-RESTART.
+           CLOSE GSYS-RESTART.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT GSYS-RESTART.
+           STRING "H," WS-CKPT-BATCH-COUNT DELIMITED BY SIZE
+                   "," Y-SUB DELIMITED BY SIZE
+                   "," WS-STUDENT-IDX DELIMITED BY SIZE
+                   "," WS-STUDENT-DETAIL-COUNT DELIMITED BY SIZE
+               INTO GSYS-RESTART-REC
+           END-STRING.
+           WRITE GSYS-RESTART-REC.
+           PERFORM VARYING WS-CKPT-YIDX FROM 1 BY 1
+                   UNTIL WS-CKPT-YIDX > WS-YEAR-COUNT
+               MOVE SUM-PRELIM(WS-CKPT-YIDX)  TO WS-CKPT-PRELIM-OUT
+               MOVE SUM-MIDTERM(WS-CKPT-YIDX) TO WS-CKPT-MIDTERM-OUT
+               MOVE SUM-FINAL(WS-CKPT-YIDX)   TO WS-CKPT-FINAL-OUT
+               MOVE SUM-AVERAGE(WS-CKPT-YIDX) TO WS-CKPT-AVG-OUT
+               STRING "Y," WS-CKPT-YIDX DELIMITED BY SIZE
+                       "," STUDENTS(WS-CKPT-YIDX) DELIMITED BY SIZE
+                       "," FUNCTION TRIM(WS-CKPT-PRELIM-OUT)
+                           DELIMITED BY SIZE
+                       "," FUNCTION TRIM(WS-CKPT-MIDTERM-OUT)
+                           DELIMITED BY SIZE
+                       "," FUNCTION TRIM(WS-CKPT-FINAL-OUT)
+                           DELIMITED BY SIZE
+                       "," FUNCTION TRIM(WS-CKPT-AVG-OUT)
+                           DELIMITED BY SIZE
+                       "," PASS-COUNT(WS-CKPT-YIDX) DELIMITED BY SIZE
+                       "," FAIL-COUNT(WS-CKPT-YIDX) DELIMITED BY SIZE
+                   INTO GSYS-RESTART-REC
+               END-STRING
+               WRITE GSYS-RESTART-REC
+           END-PERFORM.
+           PERFORM VARYING WS-CKPT-YIDX FROM 1 BY 1
+                   UNTIL WS-CKPT-YIDX > WS-STUDENT-DETAIL-COUNT
+               MOVE SD-PRELIM(WS-CKPT-YIDX)  TO SD-PRELIM-OUT
+               MOVE SD-MIDTERM(WS-CKPT-YIDX) TO SD-MIDTERM-OUT
+               MOVE SD-FINAL(WS-CKPT-YIDX)   TO SD-FINAL-OUT
+               MOVE SD-AVG(WS-CKPT-YIDX)     TO SD-AVG-OUT
+               STRING "D," SD-YEAR-SUB(WS-CKPT-YIDX) DELIMITED BY SIZE
+                       "," SD-ID(WS-CKPT-YIDX) DELIMITED BY SIZE
+                       "," SD-NAME(WS-CKPT-YIDX) DELIMITED BY SIZE
+                       "," SD-SECTION(WS-CKPT-YIDX) DELIMITED BY SIZE
+                       "," FUNCTION TRIM(SD-PRELIM-OUT)
+                           DELIMITED BY SIZE
+                       "," FUNCTION TRIM(SD-MIDTERM-OUT)
+                           DELIMITED BY SIZE
+                       "," FUNCTION TRIM(SD-FINAL-OUT)
+                           DELIMITED BY SIZE
+                       "," FUNCTION TRIM(SD-AVG-OUT)
+                           DELIMITED BY SIZE
+                       "," SD-STATUS(WS-CKPT-YIDX) DELIMITED BY SIZE
+                   INTO GSYS-RESTART-REC
+               END-STRING
+               WRITE GSYS-RESTART-REC
+           END-PERFORM.
+           CLOSE GSYS-RESTART.
+
        COLLECT-DATA.
+           IF WS-BATCH-MODE
+               PERFORM COLLECT-DATA-BATCH
+               CLOSE GSYS-INPUT
+           ELSE
+               PERFORM COLLECT-DATA-INTERACTIVE
+           END-IF.
+
+       COLLECT-DATA-BATCH.
+           DISPLAY "Batch input file found - running unattended.".
+           IF WS-RESUMING
+               DISPLAY "Resuming batch run from checkpoint."
+               PERFORM VARYING WS-CKPT-BATCH-SKIP FROM 1 BY 1
+                       UNTIL WS-CKPT-BATCH-SKIP > WS-CKPT-BATCH-COUNT
+                           OR WS-INPUT-EOF
+                   READ GSYS-INPUT INTO GSYS-INPUT-REC
+                       AT END
+                           SET WS-INPUT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           ELSE
+               PERFORM VARYING Y-SUB FROM 1 BY 1
+                       UNTIL Y-SUB > WS-YEAR-COUNT
+                   MOVE 0 TO SUM-PRELIM(Y-SUB) SUM-MIDTERM(Y-SUB)
+                             SUM-FINAL(Y-SUB) SUM-AVERAGE(Y-SUB)
+                             PASS-COUNT(Y-SUB) FAIL-COUNT(Y-SUB)
+                             STUDENTS(Y-SUB)
+               END-PERFORM
+           END-IF.
+           PERFORM UNTIL WS-INPUT-EOF
+               READ GSYS-INPUT INTO GSYS-INPUT-REC
+                   AT END
+                       SET WS-INPUT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CKPT-BATCH-COUNT
+                       PERFORM PROCESS-BATCH-RECORD
+               END-READ
+           END-PERFORM.
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > WS-YEAR-COUNT
+               ADD STUDENTS(Y-SUB)   TO GRAND-STUDENTS
+               ADD PASS-COUNT(Y-SUB) TO GRAND-PASSED
+               ADD FAIL-COUNT(Y-SUB) TO GRAND-FAILED
+           END-PERFORM.
+
+       PROCESS-BATCH-RECORD.
+           MOVE SPACES TO WS-BATCH-SECTION-STR.
+           UNSTRING GSYS-INPUT-REC DELIMITED BY ","
+               INTO WS-BATCH-YSUB-STR, WS-STUDENT-ID, WS-STUDENT-NAME,
+                    WS-BATCH-PRELIM-STR,
+                    WS-BATCH-MIDTERM-STR, WS-BATCH-FINAL-STR,
+                    WS-BATCH-SECTION-STR
+           END-UNSTRING.
+           PERFORM CHECK-YEAR-SUB-INPUT.
+           IF NOT WS-GRADE-IS-VALID
+               DISPLAY "Skipped record - bad year level: "
+                   WS-STUDENT-ID
+           ELSE
+               IF WS-BATCH-SECTION-STR = SPACES
+                   MOVE "GENERAL" TO WS-STUDENT-SECTION
+               ELSE
+                   MOVE WS-BATCH-SECTION-STR TO WS-STUDENT-SECTION
+               END-IF
+               MOVE WS-BATCH-PRELIM-STR  TO WS-GRADE-INPUT-STR
+               PERFORM CHECK-GRADE-INPUT
+               IF NOT WS-GRADE-IS-VALID
+                   DISPLAY "Skipped record - bad prelim grade: "
+                       WS-STUDENT-ID
+               ELSE
+                   MOVE WS-GRADE-FIELDS-TEMP
+                       TO WS-GRADE-FIELDS-PRELIM
+                   MOVE WS-BATCH-MIDTERM-STR TO WS-GRADE-INPUT-STR
+                   PERFORM CHECK-GRADE-INPUT
+                   IF NOT WS-GRADE-IS-VALID
+                       DISPLAY "Skipped record - bad midterm grade: "
+                           WS-STUDENT-ID
+                   ELSE
+                       MOVE WS-GRADE-FIELDS-TEMP
+                           TO WS-GRADE-FIELDS-MIDTERM
+                       MOVE WS-BATCH-FINAL-STR TO WS-GRADE-INPUT-STR
+                       PERFORM CHECK-GRADE-INPUT
+                       IF NOT WS-GRADE-IS-VALID
+                           DISPLAY "Skipped record - bad final grade: "
+                               WS-STUDENT-ID
+                       ELSE
+                           MOVE WS-GRADE-FIELDS-TEMP
+                               TO WS-GRADE-FIELDS-FINAL
+                           ADD 1 TO STUDENTS(Y-SUB)
+                           PERFORM RECORD-STUDENT-GRADE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-YEAR-SUB-INPUT.
+           MOVE FUNCTION TEST-NUMVAL(WS-BATCH-YSUB-STR)
+               TO WS-NUMVAL-RC.
+           IF WS-NUMVAL-RC NOT = 0
+               MOVE "N" TO WS-GRADE-VALID-SW
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-BATCH-YSUB-STR)
+                   TO WS-GRADE-SIGNED-TEMP
+               IF WS-GRADE-SIGNED-TEMP >= 1 AND
+                  WS-GRADE-SIGNED-TEMP <= WS-YEAR-COUNT
+                   MOVE WS-GRADE-SIGNED-TEMP TO Y-SUB
+                   MOVE WS-GRADE-SIGNED-TEMP TO WS-GRADE-FIELDS-TEMP
+                   MOVE "Y" TO WS-GRADE-VALID-SW
+               ELSE
+                   MOVE "N" TO WS-GRADE-VALID-SW
+               END-IF
+           END-IF.
+
+       CHECK-GRADE-INPUT.
+           MOVE FUNCTION TEST-NUMVAL(WS-GRADE-INPUT-STR)
+               TO WS-NUMVAL-RC.
+           IF WS-NUMVAL-RC NOT = 0
+               MOVE "N" TO WS-GRADE-VALID-SW
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-GRADE-INPUT-STR)
+                   TO WS-GRADE-SIGNED-TEMP
+               IF WS-GRADE-SIGNED-TEMP >= 0 AND
+                  WS-GRADE-SIGNED-TEMP <= 100
+                   MOVE WS-GRADE-SIGNED-TEMP TO WS-GRADE-FIELDS-TEMP
+                   MOVE "Y" TO WS-GRADE-VALID-SW
+               ELSE
+                   MOVE "N" TO WS-GRADE-VALID-SW
+               END-IF
+           END-IF.
+
+       RECORD-STUDENT-GRADE.
+           COMPUTE WS-GRADE-FIELDS-AVG ROUNDED =
+                   (WS-GRADE-FIELDS-PRELIM * WS-WEIGHT-PRELIM +
+                    WS-GRADE-FIELDS-MIDTERM * WS-WEIGHT-MIDTERM +
+                    WS-GRADE-FIELDS-FINAL * WS-WEIGHT-FINAL)
+                   / WS-WEIGHT-TOTAL
+           ADD WS-GRADE-FIELDS-PRELIM TO SUM-PRELIM(Y-SUB)
+           ADD WS-GRADE-FIELDS-MIDTERM TO SUM-MIDTERM(Y-SUB)
+           ADD WS-GRADE-FIELDS-FINAL TO SUM-FINAL(Y-SUB)
+           ADD WS-GRADE-FIELDS-AVG TO SUM-AVERAGE(Y-SUB)
+           IF WS-GRADE-FIELDS-AVG >= 75
+               ADD 1 TO PASS-COUNT(Y-SUB)
+           ELSE
+               ADD 1 TO FAIL-COUNT(Y-SUB)
+           END-IF
+           PERFORM ADD-STUDENT-DETAIL.
+           MOVE WS-STUDENT-IDX TO WS-CKPT-STUDENT-IDX.
+           PERFORM WRITE-CHECKPOINT.
+
+       ADD-STUDENT-DETAIL.
+           IF WS-STUDENT-DETAIL-COUNT >= 1000
+               DISPLAY "Student detail table full - not listed: "
+                   WS-STUDENT-ID
+           ELSE
+               ADD 1 TO WS-STUDENT-DETAIL-COUNT
+               MOVE WS-STUDENT-DETAIL-COUNT TO WS-STUDENT-DETAIL-SUB
+               MOVE Y-SUB TO SD-YEAR-SUB(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-STUDENT-ID TO SD-ID(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-STUDENT-NAME TO SD-NAME(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-STUDENT-SECTION
+                   TO SD-SECTION(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-GRADE-FIELDS-PRELIM
+                   TO SD-PRELIM(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-GRADE-FIELDS-MIDTERM
+                   TO SD-MIDTERM(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-GRADE-FIELDS-FINAL
+                   TO SD-FINAL(WS-STUDENT-DETAIL-SUB)
+               MOVE WS-GRADE-FIELDS-AVG
+                   TO SD-AVG(WS-STUDENT-DETAIL-SUB)
+               IF WS-GRADE-FIELDS-AVG >= 75
+                   MOVE "PASS" TO SD-STATUS(WS-STUDENT-DETAIL-SUB)
+               ELSE
+                   MOVE "FAIL" TO SD-STATUS(WS-STUDENT-DETAIL-SUB)
+               END-IF
+           END-IF.
+
+       COLLECT-DATA-INTERACTIVE.
            DISPLAY BLANK-SCREEN-DEF.
            MOVE 3 TO SCREEN-LINE.
-           
-           DISPLAY "STUDENT GRADING SYSTEM" 
+
+           DISPLAY "STUDENT GRADING SYSTEM"
                LINE SCREEN-LINE COLUMN 15.
-           
-           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > WS-YEAR-COUNT
                DISPLAY BLANK-SCREEN-DEF
                MOVE 2 TO SCREEN-LINE
                
@@ -178,20 +928,46 @@
                    LINE SCREEN-LINE COLUMN SCREEN-COLUMN
                ADD 1 TO SCREEN-LINE
                ADD 1 TO SCREEN-LINE
-               
-               DISPLAY "Number of students: "
-                   LINE SCREEN-LINE COLUMN SCREEN-COLUMN
-               ACCEPT WS-STUDENT-COUNT 
-                   LINE SCREEN-LINE COLUMN 30
-               
-               MOVE WS-STUDENT-COUNT TO STUDENTS(Y-SUB)
-               MOVE 0 TO SUM-PRELIM(Y-SUB) SUM-MIDTERM(Y-SUB)
-                         SUM-FINAL(Y-SUB) SUM-AVERAGE(Y-SUB)
-                         PASS-COUNT(Y-SUB) FAIL-COUNT(Y-SUB)
-               
+
+               IF WS-RESUMING AND Y-SUB < WS-CKPT-YSUB
+                   MOVE STUDENTS(Y-SUB) TO WS-STUDENT-COUNT
+                   DISPLAY "Year level already completed - skipping."
+                       LINE SCREEN-LINE COLUMN SCREEN-COLUMN
+                   MOVE 0 TO WS-STUDENT-COUNT
+               ELSE
+                   IF WS-RESUMING AND Y-SUB = WS-CKPT-YSUB
+                       MOVE STUDENTS(Y-SUB) TO WS-STUDENT-COUNT
+                       DISPLAY "Resuming this year level - "
+                           LINE SCREEN-LINE COLUMN SCREEN-COLUMN
+                       DISPLAY WS-STUDENT-COUNT
+                           LINE SCREEN-LINE COLUMN 30
+                       ADD 1 TO SCREEN-LINE
+                   ELSE
+                       DISPLAY "Number of students: "
+                           LINE SCREEN-LINE COLUMN SCREEN-COLUMN
+                       ACCEPT WS-STUDENT-COUNT
+                           LINE SCREEN-LINE COLUMN 30
+                       MOVE WS-STUDENT-COUNT TO STUDENTS(Y-SUB)
+                       MOVE 0 TO SUM-PRELIM(Y-SUB) SUM-MIDTERM(Y-SUB)
+                                 SUM-FINAL(Y-SUB) SUM-AVERAGE(Y-SUB)
+                                 PASS-COUNT(Y-SUB) FAIL-COUNT(Y-SUB)
+                   END-IF
+               END-IF
+
+               IF WS-RESUMING AND Y-SUB = WS-CKPT-YSUB
+                   MOVE WS-CKPT-STUDENT-IDX TO WS-STUDENT-IDX
+                   ADD 1 TO WS-STUDENT-IDX
+               ELSE
+                   MOVE 1 TO WS-STUDENT-IDX
+               END-IF
+               IF WS-RESUMING AND Y-SUB = WS-CKPT-YSUB
+                   MOVE "N" TO WS-RESUME-SW
+               END-IF
+
                IF WS-STUDENT-COUNT > 0
-                   PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
-                           UNTIL WS-STUDENT-IDX > WS-STUDENT-COUNT
+                       AND WS-STUDENT-IDX <= WS-STUDENT-COUNT
+                   PERFORM VARYING WS-STUDENT-IDX FROM WS-STUDENT-IDX
+                           BY 1 UNTIL WS-STUDENT-IDX > WS-STUDENT-COUNT
                        ADD 2 TO SCREEN-LINE
                        
                        DISPLAY "Student #" WS-STUDENT-IDX
@@ -201,46 +977,82 @@
                        DISPLAY "-----"
                            LINE SCREEN-LINE COLUMN SCREEN-COLUMN
                        ADD 1 TO SCREEN-LINE
-                       
+
+                       DISPLAY "Student number: "
+                           LINE SCREEN-LINE COLUMN SCREEN-COLUMN
+                       ACCEPT WS-STUDENT-ID
+                           LINE SCREEN-LINE COLUMN 27
+                       ADD 1 TO SCREEN-LINE
+
+                       DISPLAY "Student name: "
+                           LINE SCREEN-LINE COLUMN SCREEN-COLUMN
+                       ACCEPT WS-STUDENT-NAME
+                           LINE SCREEN-LINE COLUMN 27
+                       ADD 1 TO SCREEN-LINE
+
+                       DISPLAY "Section: "
+                           LINE SCREEN-LINE COLUMN SCREEN-COLUMN
+                       ACCEPT WS-STUDENT-SECTION
+                           LINE SCREEN-LINE COLUMN 20
+                       IF WS-STUDENT-SECTION = SPACES
+                           MOVE "GENERAL" TO WS-STUDENT-SECTION
+                       END-IF
+                       ADD 1 TO SCREEN-LINE
+
                        DISPLAY "Prelim grade: "
                            LINE SCREEN-LINE COLUMN SCREEN-COLUMN
-                       ACCEPT WS-GRADE-INPUT-STR
-                           LINE SCREEN-LINE COLUMN 25
-                       MOVE FUNCTION NUMVAL(WS-GRADE-INPUT-STR)
+                       MOVE "N" TO WS-GRADE-VALID-SW
+                       PERFORM UNTIL WS-GRADE-IS-VALID
+                           MOVE SPACES TO WS-GRADE-INPUT-STR
+                           ACCEPT WS-GRADE-INPUT-STR
+                               LINE SCREEN-LINE COLUMN 25
+                           PERFORM CHECK-GRADE-INPUT
+                           IF NOT WS-GRADE-IS-VALID
+                               DISPLAY "Invalid - enter 0-100"
+                                   LINE SCREEN-LINE COLUMN 40
+                           END-IF
+                       END-PERFORM
+                       MOVE WS-GRADE-FIELDS-TEMP
                            TO WS-GRADE-FIELDS-PRELIM
                        ADD 1 TO SCREEN-LINE
-                       
+
                        DISPLAY "Midterm grade: "
                            LINE SCREEN-LINE COLUMN SCREEN-COLUMN
-                       ACCEPT WS-GRADE-INPUT-STR
-                           LINE SCREEN-LINE COLUMN 25
-                       MOVE FUNCTION NUMVAL(WS-GRADE-INPUT-STR)
+                       MOVE "N" TO WS-GRADE-VALID-SW
+                       PERFORM UNTIL WS-GRADE-IS-VALID
+                           MOVE SPACES TO WS-GRADE-INPUT-STR
+                           ACCEPT WS-GRADE-INPUT-STR
+                               LINE SCREEN-LINE COLUMN 25
+                           PERFORM CHECK-GRADE-INPUT
+                           IF NOT WS-GRADE-IS-VALID
+                               DISPLAY "Invalid - enter 0-100"
+                                   LINE SCREEN-LINE COLUMN 40
+                           END-IF
+                       END-PERFORM
+                       MOVE WS-GRADE-FIELDS-TEMP
                            TO WS-GRADE-FIELDS-MIDTERM
                        ADD 1 TO SCREEN-LINE
-                       
+
                        DISPLAY "Final grade: "
                            LINE SCREEN-LINE COLUMN SCREEN-COLUMN
-                       ACCEPT WS-GRADE-INPUT-STR
-                           LINE SCREEN-LINE COLUMN 25
-                       MOVE FUNCTION NUMVAL(WS-GRADE-INPUT-STR)
+                       MOVE "N" TO WS-GRADE-VALID-SW
+                       PERFORM UNTIL WS-GRADE-IS-VALID
+                           MOVE SPACES TO WS-GRADE-INPUT-STR
+                           ACCEPT WS-GRADE-INPUT-STR
+                               LINE SCREEN-LINE COLUMN 25
+                           PERFORM CHECK-GRADE-INPUT
+                           IF NOT WS-GRADE-IS-VALID
+                               DISPLAY "Invalid - enter 0-100"
+                                   LINE SCREEN-LINE COLUMN 40
+                           END-IF
+                       END-PERFORM
+                       MOVE WS-GRADE-FIELDS-TEMP
                            TO WS-GRADE-FIELDS-FINAL
-                       
-                       COMPUTE WS-GRADE-FIELDS-AVG ROUNDED =
-                               (WS-GRADE-FIELDS-PRELIM + 
-                                WS-GRADE-FIELDS-MIDTERM + 
-                                WS-GRADE-FIELDS-FINAL) / 3
-                       ADD WS-GRADE-FIELDS-PRELIM TO SUM-PRELIM(Y-SUB)
-                       ADD WS-GRADE-FIELDS-MIDTERM TO SUM-MIDTERM(Y-SUB)
-                       ADD WS-GRADE-FIELDS-FINAL TO SUM-FINAL(Y-SUB)
-                       ADD WS-GRADE-FIELDS-AVG TO SUM-AVERAGE(Y-SUB)
-                       IF WS-GRADE-FIELDS-AVG >= 75
-                           ADD 1 TO PASS-COUNT(Y-SUB)
-                       ELSE
-                           ADD 1 TO FAIL-COUNT(Y-SUB)
-                       END-IF
+
+                       PERFORM RECORD-STUDENT-GRADE
                    END-PERFORM
                END-IF
-               ADD WS-STUDENT-COUNT TO GRAND-STUDENTS
+               ADD STUDENTS(Y-SUB) TO GRAND-STUDENTS
                ADD PASS-COUNT(Y-SUB) TO GRAND-PASSED
                ADD FAIL-COUNT(Y-SUB) TO GRAND-FAILED
            END-PERFORM.
@@ -253,10 +1065,55 @@
            DISPLAY "Generating Report..."
                LINE SCREEN-LINE COLUMN 10.
 
+       COMPUTE-GRAND-AVERAGE.
+           MOVE 0 TO WS-GRAND-SUM-AVERAGE.
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > WS-YEAR-COUNT
+               ADD SUM-AVERAGE(Y-SUB) TO WS-GRAND-SUM-AVERAGE
+           END-PERFORM.
+           IF GRAND-STUDENTS > 0
+               COMPUTE WS-GRAND-AVERAGE ROUNDED =
+                       WS-GRAND-SUM-AVERAGE / GRAND-STUDENTS
+           ELSE
+               MOVE 0 TO WS-GRAND-AVERAGE
+           END-IF.
+
+       LOAD-PRIOR-TERM-HISTORY.
+           OPEN INPUT GSYS-HIST.
+           IF WS-HIST-FILE-STATUS = "00"
+               PERFORM UNTIL WS-HIST-EOF
+                   READ GSYS-HIST INTO GSYS-HIST-REC
+                       AT END
+                           SET WS-HIST-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING GSYS-HIST-REC DELIMITED BY ","
+                               INTO WS-HIST-TERM-STR,
+                                    WS-HIST-STUDENTS-STR,
+                                    WS-HIST-PASSED-STR,
+                                    WS-HIST-FAILED-STR,
+                                    WS-HIST-AVERAGE-STR
+                           END-UNSTRING
+                           MOVE WS-HIST-TERM-STR TO WS-PRIOR-TERM-CODE
+                           MOVE FUNCTION NUMVAL(WS-HIST-STUDENTS-STR)
+                               TO WS-PRIOR-STUDENTS
+                           MOVE FUNCTION NUMVAL(WS-HIST-PASSED-STR)
+                               TO WS-PRIOR-PASSED
+                           MOVE FUNCTION NUMVAL(WS-HIST-FAILED-STR)
+                               TO WS-PRIOR-FAILED
+                           MOVE FUNCTION NUMVAL(WS-HIST-AVERAGE-STR)
+                               TO WS-PRIOR-AVERAGE
+                           SET WS-PRIOR-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE "N" TO WS-HIST-EOF-SW
+               CLOSE GSYS-HIST
+           END-IF.
+
        WRITE-HEADERS.
            WRITE PRINT-REC FROM HEADER1.
            WRITE PRINT-REC FROM HEADER2.
            WRITE PRINT-REC FROM HEADER3.
+           MOVE WS-TERM-CODE TO TERM-CODE-OUT.
+           WRITE PRINT-REC FROM HEADER-TERM-LINE AFTER 1 LINE.
            MOVE SPACES TO PRINT-REC.
            WRITE PRINT-REC.
            WRITE PRINT-REC FROM C-HEADERS-ROW1 AFTER 1 LINE.
@@ -265,7 +1122,7 @@
            WRITE PRINT-REC AFTER 1 LINE.
 
        WRITE-DETAIL-LINES.
-           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > WS-YEAR-COUNT
                IF STUDENTS(Y-SUB) > 0
                    COMPUTE WS-PRELIM-AVG ROUNDED =
                            SUM-PRELIM(Y-SUB) / STUDENTS(Y-SUB)
@@ -281,6 +1138,103 @@
                END-IF
                PERFORM PREPARE-DETAIL-OUTPUT
                WRITE PRINT-REC FROM DISPLAY-DETAILS AFTER 1 LINE
+               PERFORM WRITE-CSV-LEVEL-LINE
+               INITIALIZE SECTION-TOTALS-TABLE
+               MOVE 0 TO WS-SECTION-COUNT
+               PERFORM WRITE-STUDENT-DETAIL-LINES
+               PERFORM WRITE-SECTION-TOTALS
+           END-PERFORM.
+
+       WRITE-STUDENT-DETAIL-LINES.
+           PERFORM VARYING WS-STUDENT-DETAIL-SUB FROM 1 BY 1
+                   UNTIL WS-STUDENT-DETAIL-SUB > WS-STUDENT-DETAIL-COUNT
+               IF SD-YEAR-SUB(WS-STUDENT-DETAIL-SUB) = Y-SUB
+                   MOVE SD-ID(WS-STUDENT-DETAIL-SUB) TO SD-ID-OUT
+                   MOVE SD-NAME(WS-STUDENT-DETAIL-SUB) TO SD-NAME-OUT
+                   MOVE SD-SECTION(WS-STUDENT-DETAIL-SUB)
+                       TO SD-SECTION-OUT
+                   MOVE SD-PRELIM(WS-STUDENT-DETAIL-SUB)
+                       TO SD-PRELIM-OUT
+                   MOVE SD-MIDTERM(WS-STUDENT-DETAIL-SUB)
+                       TO SD-MIDTERM-OUT
+                   MOVE SD-FINAL(WS-STUDENT-DETAIL-SUB)
+                       TO SD-FINAL-OUT
+                   MOVE SD-AVG(WS-STUDENT-DETAIL-SUB)
+                       TO SD-AVG-OUT
+                   MOVE SD-STATUS(WS-STUDENT-DETAIL-SUB)
+                       TO SD-STATUS-OUT
+                   WRITE PRINT-REC FROM DISPLAY-STUDENT-DETAILS
+                       AFTER 1 LINE
+                   PERFORM WRITE-CSV-STUDENT-LINE
+                   PERFORM RECORD-SECTION-TOTAL
+               END-IF
+           END-PERFORM.
+
+       RECORD-SECTION-TOTAL.
+           MOVE 1 TO WS-SECTION-SUB.
+           MOVE "N" TO WS-SECTION-FOUND-SW.
+           PERFORM UNTIL WS-SECTION-SUB > WS-SECTION-COUNT
+                   OR WS-SECTION-FOUND
+               IF SEC-NAME(WS-SECTION-SUB) =
+                       SD-SECTION(WS-STUDENT-DETAIL-SUB)
+                   SET WS-SECTION-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-SECTION-SUB
+               END-IF
+           END-PERFORM.
+           IF NOT WS-SECTION-FOUND AND WS-SECTION-COUNT >= 20
+               DISPLAY "Section table full - not tallied: "
+                   SD-SECTION(WS-STUDENT-DETAIL-SUB)
+           ELSE
+               IF NOT WS-SECTION-FOUND
+                   ADD 1 TO WS-SECTION-COUNT
+                   MOVE SD-SECTION(WS-STUDENT-DETAIL-SUB)
+                       TO SEC-NAME(WS-SECTION-SUB)
+               END-IF
+               ADD 1 TO SEC-COUNT(WS-SECTION-SUB)
+               ADD SD-PRELIM(WS-STUDENT-DETAIL-SUB)
+                   TO SEC-SUM-PRELIM(WS-SECTION-SUB)
+               ADD SD-MIDTERM(WS-STUDENT-DETAIL-SUB)
+                   TO SEC-SUM-MIDTERM(WS-SECTION-SUB)
+               ADD SD-FINAL(WS-STUDENT-DETAIL-SUB)
+                   TO SEC-SUM-FINAL(WS-SECTION-SUB)
+               ADD SD-AVG(WS-STUDENT-DETAIL-SUB)
+                   TO SEC-SUM-AVERAGE(WS-SECTION-SUB)
+               IF SD-STATUS(WS-STUDENT-DETAIL-SUB) = "PASS"
+                   ADD 1 TO SEC-PASS-COUNT(WS-SECTION-SUB)
+               ELSE
+                   ADD 1 TO SEC-FAIL-COUNT(WS-SECTION-SUB)
+               END-IF
+           END-IF.
+
+       WRITE-SECTION-TOTALS.
+           PERFORM VARYING WS-SECTION-SUB FROM 1 BY 1
+                   UNTIL WS-SECTION-SUB > WS-SECTION-COUNT
+               IF SEC-COUNT(WS-SECTION-SUB) > 0
+                   COMPUTE WS-SEC-PRELIM-AVG ROUNDED =
+                           SEC-SUM-PRELIM(WS-SECTION-SUB)
+                               / SEC-COUNT(WS-SECTION-SUB)
+                   COMPUTE WS-SEC-MIDTERM-AVG ROUNDED =
+                           SEC-SUM-MIDTERM(WS-SECTION-SUB)
+                               / SEC-COUNT(WS-SECTION-SUB)
+                   COMPUTE WS-SEC-FINAL-AVG ROUNDED =
+                           SEC-SUM-FINAL(WS-SECTION-SUB)
+                               / SEC-COUNT(WS-SECTION-SUB)
+                   COMPUTE WS-SEC-AVERAGE-AVG ROUNDED =
+                           SEC-SUM-AVERAGE(WS-SECTION-SUB)
+                               / SEC-COUNT(WS-SECTION-SUB)
+                   MOVE SEC-NAME(WS-SECTION-SUB) TO SEC-NAME-OUT
+                   MOVE SEC-COUNT(WS-SECTION-SUB) TO SEC-STUDENTS-OUT
+                   MOVE WS-SEC-PRELIM-AVG        TO SEC-PRELIM-OUT
+                   MOVE WS-SEC-MIDTERM-AVG       TO SEC-MIDTERM-OUT
+                   MOVE WS-SEC-FINAL-AVG         TO SEC-FINAL-OUT
+                   MOVE WS-SEC-AVERAGE-AVG       TO SEC-AVG-OUT
+                   MOVE SEC-PASS-COUNT(WS-SECTION-SUB) TO SEC-PASSED-OUT
+                   MOVE SEC-FAIL-COUNT(WS-SECTION-SUB) TO SEC-FAILED-OUT
+                   WRITE PRINT-REC FROM DISPLAY-SECTION-LINE
+                       AFTER 1 LINE
+                   PERFORM WRITE-CSV-SECTION-LINE
+               END-IF
            END-PERFORM.
 
        PREPARE-DETAIL-OUTPUT.
@@ -298,3 +1252,177 @@
            MOVE GRAND-PASSED   TO TOT-PASSED
            MOVE GRAND-FAILED   TO TOT-FAILED
            WRITE PRINT-REC FROM TOTAL-LINE AFTER 2 LINES.
+
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING "Type,Year Level,Section,Student ID,"
+                   "Student Name,Students,Prelim,Midterm,Final,"
+                   "Average,Passed,Failed,Status"
+               DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO GSYS-CSV-REC.
+           WRITE GSYS-CSV-REC.
+
+       WRITE-CSV-LEVEL-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING "LEVEL," DELIMITED BY SIZE
+                   FUNCTION TRIM(YEAR-NAME(Y-SUB)) DELIMITED BY SIZE
+                   ",,,," DELIMITED BY SIZE
+                   FUNCTION TRIM(NO-OF-STUDENTS-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(PRELIM-GRADE-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(MIDTERM-GRADE-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(FINAL-GRADE-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(AVERAGE-GRADE-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(PASSED-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(FAILED-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO GSYS-CSV-REC.
+           WRITE GSYS-CSV-REC.
+
+       WRITE-CSV-SECTION-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING "SECTION," DELIMITED BY SIZE
+                   FUNCTION TRIM(YEAR-NAME(Y-SUB)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-NAME-OUT) DELIMITED BY SIZE
+                   ",,," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-STUDENTS-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-PRELIM-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-MIDTERM-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-FINAL-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-AVG-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-PASSED-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SEC-FAILED-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO GSYS-CSV-REC.
+           WRITE GSYS-CSV-REC.
+
+       WRITE-CSV-STUDENT-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING "STUDENT," DELIMITED BY SIZE
+                   FUNCTION TRIM(YEAR-NAME(Y-SUB)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-SECTION-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-ID-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-NAME-OUT) DELIMITED BY SIZE
+                   ",," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-PRELIM-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-MIDTERM-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-FINAL-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-AVG-OUT) DELIMITED BY SIZE
+                   ",,," DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-STATUS-OUT) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO GSYS-CSV-REC.
+           WRITE GSYS-CSV-REC.
+
+       WRITE-CSV-TOTAL-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING "TOTAL,,,,," DELIMITED BY SIZE
+                   FUNCTION TRIM(TOT-STUDENTS) DELIMITED BY SIZE
+                   ",,,,," DELIMITED BY SIZE
+                   FUNCTION TRIM(TOT-PASSED) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(TOT-FAILED) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO GSYS-CSV-REC.
+           WRITE GSYS-CSV-REC.
+
+       WRITE-TREND-LINE.
+           WRITE PRINT-REC FROM TREND-LINE-1 AFTER 2 LINES.
+           IF WS-PRIOR-FOUND
+               MOVE WS-PRIOR-TERM-CODE TO TREND-PRIOR-TERM-OUT
+               MOVE WS-PRIOR-STUDENTS TO TREND-PRIOR-STUDENTS-OUT
+               COMPUTE WS-TREND-STUDENTS-DIFF =
+                       GRAND-STUDENTS - WS-PRIOR-STUDENTS
+               MOVE WS-TREND-STUDENTS-DIFF TO TREND-STUDENTS-DIFF-OUT
+               MOVE WS-PRIOR-AVERAGE TO TREND-PRIOR-AVG-OUT
+               COMPUTE WS-TREND-AVERAGE-DIFF =
+                       WS-GRAND-AVERAGE - WS-PRIOR-AVERAGE
+               MOVE WS-TREND-AVERAGE-DIFF TO TREND-AVG-DIFF-OUT
+               WRITE PRINT-REC FROM DISPLAY-TREND-DETAIL AFTER 1 LINE
+           ELSE
+               WRITE PRINT-REC FROM TREND-NONE-LINE AFTER 1 LINE
+           END-IF.
+
+       WRITE-HONOR-ROLL.
+           WRITE PRINT-REC FROM HONOR-ROLL-TITLE AFTER 2 LINES.
+           MOVE "President's Lister (average 95 and above)"
+               TO HONOR-TIER-OUT.
+           WRITE PRINT-REC FROM HONOR-ROLL-TIER-HEADING AFTER 1 LINE.
+           SET WS-HONOR-PRESIDENT TO TRUE.
+           PERFORM WRITE-HONOR-TIER-LINES.
+
+           MOVE "Dean's Lister (average 90 to 94)" TO HONOR-TIER-OUT.
+           WRITE PRINT-REC FROM HONOR-ROLL-TIER-HEADING AFTER 2 LINES.
+           SET WS-HONOR-DEAN TO TRUE.
+           PERFORM WRITE-HONOR-TIER-LINES.
+
+       WRITE-HONOR-TIER-LINES.
+           MOVE 0 TO WS-HONOR-COUNT.
+           PERFORM VARYING WS-HONOR-SUB FROM 1 BY 1
+                   UNTIL WS-HONOR-SUB > WS-STUDENT-DETAIL-COUNT
+               IF (WS-HONOR-PRESIDENT
+                       AND SD-AVG(WS-HONOR-SUB) >= 95.00)
+                   OR (WS-HONOR-DEAN
+                       AND SD-AVG(WS-HONOR-SUB) >= 90.00
+                       AND SD-AVG(WS-HONOR-SUB) < 95.00)
+                   MOVE SD-ID(WS-HONOR-SUB) TO HONOR-ID-OUT
+                   MOVE SD-NAME(WS-HONOR-SUB) TO HONOR-NAME-OUT
+                   MOVE YEAR-NAME(SD-YEAR-SUB(WS-HONOR-SUB))
+                       TO HONOR-YEAR-OUT
+                   MOVE SD-SECTION(WS-HONOR-SUB) TO HONOR-SECTION-OUT
+                   MOVE SD-AVG(WS-HONOR-SUB) TO HONOR-AVG-OUT
+                   WRITE PRINT-REC FROM DISPLAY-HONOR-LINE AFTER 1 LINE
+                   ADD 1 TO WS-HONOR-COUNT
+               END-IF
+           END-PERFORM.
+           IF WS-HONOR-COUNT = 0
+               WRITE PRINT-REC FROM HONOR-ROLL-NONE-LINE AFTER 1 LINE
+           END-IF.
+
+       APPEND-TERM-HISTORY.
+           OPEN EXTEND GSYS-HIST.
+           IF WS-HIST-FILE-STATUS NOT = "00"
+               OPEN OUTPUT GSYS-HIST
+           END-IF.
+           MOVE SPACES TO GSYS-HIST-REC.
+           MOVE WS-GRAND-AVERAGE TO WS-GRAND-AVERAGE-OUT.
+           STRING FUNCTION TRIM(WS-TERM-CODE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GRAND-STUDENTS DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GRAND-PASSED DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GRAND-FAILED DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-GRAND-AVERAGE-OUT) DELIMITED BY SIZE
+               INTO GSYS-HIST-REC
+           END-STRING.
+           WRITE GSYS-HIST-REC.
+           CLOSE GSYS-HIST.
